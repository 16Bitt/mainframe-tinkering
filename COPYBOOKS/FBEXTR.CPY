@@ -0,0 +1,7 @@
+      *                                                                 00000100
+      * FBEXTR - FIZZBUZZ CLASSIFICATION EXTRACT RECORD LAYOUT          00000200
+      * SHARED WITH THE LABEL-PRINTING SUBSYSTEM VIA QSAM               00000300
+      *                                                                 00000400
+       01  FB-EXTRACT-RECORD.                                           00000500
+            05 FB-EXTR-SEQ-NO PIC 9(7).                                 00000600
+            05 FB-EXTR-CLASS-CODE PIC X(12).                            00000700
