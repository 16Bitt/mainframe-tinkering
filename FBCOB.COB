@@ -1,42 +1,460 @@
       *                                                                 00000100
-      * COBOL FIZZBUZZ                                                  00000200
-      * AUSTIN BITTINGER - 2020/04/17                                   00000300
-      *                                                                 00000400
-       IDENTIFICATION DIVISION.                                         00000500
-       PROGRAM-ID. FIZZBUZZ.                                            00000600
-       AUTHOR. 'AUSTIN BITTINGER'.                                      00000700
-       ENVIRONMENT DIVISION.                                            00000800
-       DATA DIVISION.                                                   00000900
-       WORKING-STORAGE SECTION.                                         00001000
-       01  WS-STRINGS.                                                  00001100
-            05 FIZZ PIC X(4) VALUE 'FIZZ'.                              00001200
-            05 BUZZ PIC X(4) VALUE 'BUZZ'.                              00001300
-            05 FIZZBUZZ PIC X(8) VALUE 'FIZZBUZZ'.                      00001400
-       01  WS-COUNTER PIC 9(4) VALUE 1.                                 00001500
-       01  WS-R PIC 9(4).                                               00001600
-       01  WS-Q PIC 9(4).                                               00001700
-       PROCEDURE DIVISION.                                              00001800
-       0000-MAIN.                                                       00001900
-           PERFORM 0001-LOOP UNTIL WS-COUNTER > 30                      00002000
-           STOP RUN.                                                    00002100
-       0001-LOOP.                                                       00002200
-           PERFORM PERF-BOTH                                            00002300
-           ADD 1 TO WS-COUNTER.                                         00002400
-       PERF-BOTH.                                                       00002500
-           DIVIDE 15 INTO WS-COUNTER GIVING WS-Q REMAINDER WS-R         00002600
-           IF WS-R = 0 THEN                                             00002700
-               DISPLAY FIZZBUZZ OF WS-STRINGS UPON CONSOLE.             00002800
-           IF WS-R NOT = 0 THEN                                         00002900
-               PERFORM PERF-FIZZ.                                       00003000
-       PERF-FIZZ.                                                       00003100
-           DIVIDE 3 INTO WS-COUNTER GIVING WS-Q REMAINDER WS-R          00003200
-           IF WS-R = 0 THEN                                             00003300
-               DISPLAY FIZZ OF WS-STRINGS UPON CONSOLE.                 00003400
-           IF WS-R NOT = 0 THEN                                         00003500
-               PERFORM PERF-BUZZ.                                       00003600
-       PERF-BUZZ.                                                       00003700
-           DIVIDE 5 INTO WS-COUNTER GIVING WS-Q REMAINDER WS-R          00003800
-           IF WS-R = 0 THEN                                             00003900
-               DISPLAY BUZZ OF WS-STRINGS UPON CONSOLE.                 00004000
-           IF WS-R NOT = 0 THEN                                         00004100
-               DISPLAY WS-COUNTER UPON CONSOLE.                         00004200
+      * COBOL FIZZBUZZ                                                  00000110
+      * AUSTIN BITTINGER - 2020/04/17                                   00000120
+      *                                                                 00000130
+       IDENTIFICATION DIVISION.                                         00000140
+       PROGRAM-ID. FIZZBUZZ.                                            00000150
+       AUTHOR. 'AUSTIN BITTINGER'.                                      00000160
+       ENVIRONMENT DIVISION.                                            00000170
+       INPUT-OUTPUT SECTION.                                            00000180
+       FILE-CONTROL.                                                    00000190
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"                       00000200
+               ORGANIZATION IS LINE SEQUENTIAL                          00000210
+               FILE STATUS IS WS-RPT-STATUS.                            00000220
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"                  00000230
+               ORGANIZATION IS LINE SEQUENTIAL                          00000240
+               FILE STATUS IS WS-CKPT-STATUS.                           00000250
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"                     00000260
+               ORGANIZATION IS LINE SEQUENTIAL                          00000270
+               FILE STATUS IS WS-EXTR-STATUS.                           00000280
+       DATA DIVISION.                                                   00000290
+       FILE SECTION.                                                    00000300
+       FD  REPORT-FILE                                                  00000310
+           LABEL RECORDS ARE STANDARD.                                  00000320
+       01  REPORT-LINE PIC X(80).                                       00000330
+       FD  CHECKPOINT-FILE                                              00000340
+           LABEL RECORDS ARE STANDARD.                                  00000350
+       01  CKPT-RECORD.                                                 00000360
+            05 CKPT-COUNTER PIC 9(7).                                   00000370
+            05 CKPT-TALLY-FIZZ PIC 9(7).                                00000380
+            05 CKPT-TALLY-BUZZ PIC 9(7).                                00000390
+            05 CKPT-TALLY-BAZZ PIC 9(7).                                00000400
+            05 CKPT-TALLY-FIZZBUZZ PIC 9(7).                            00000410
+            05 CKPT-TALLY-FIZZBAZZ PIC 9(7).                            00000420
+            05 CKPT-TALLY-BUZZBAZZ PIC 9(7).                            00000430
+            05 CKPT-TALLY-FIZZBUZZBAZZ PIC 9(7).                        00000440
+            05 CKPT-TALLY-PLAIN PIC 9(7).                               00000450
+            05 CKPT-PAGE-NO PIC 9(7).                                   00000460
+       FD  EXTRACT-FILE                                                 00000470
+           LABEL RECORDS ARE STANDARD.                                  00000480
+           COPY FBEXTR.                                                 00000490
+       WORKING-STORAGE SECTION.                                         00000500
+       01  WS-STRINGS.                                                  00000510
+            05 FIZZ PIC X(4) VALUE 'FIZZ'.                              00000520
+            05 BUZZ PIC X(4) VALUE 'BUZZ'.                              00000530
+            05 BAZZ PIC X(4) VALUE 'BAZZ'.                              00000540
+            05 FIZZBUZZ PIC X(8) VALUE 'FIZZBUZZ'.                      00000550
+            05 FIZZBAZZ PIC X(8) VALUE 'FIZZBAZZ'.                      00000560
+            05 BUZZBAZZ PIC X(8) VALUE 'BUZZBAZZ'.                      00000570
+            05 FIZZBUZZBAZZ PIC X(12) VALUE 'FIZZBUZZBAZZ'.             00000580
+       01  WS-COUNTER PIC 9(7) VALUE 1.                                 00000590
+       01  WS-R PIC 9(7).                                               00000600
+       01  WS-Q PIC 9(7).                                               00000610
+       01  WS-DIV-FLAGS.                                                00000620
+            05 WS-FIZZ-FLAG PIC X VALUE 'N'.                            00000630
+               88 FIZZ-HIT VALUE 'Y'.                                   00000640
+            05 WS-BUZZ-FLAG PIC X VALUE 'N'.                            00000650
+               88 BUZZ-HIT VALUE 'Y'.                                   00000660
+            05 WS-BAZZ-FLAG PIC X VALUE 'N'.                            00000670
+               88 BAZZ-HIT VALUE 'Y'.                                   00000680
+       01  WS-PARM-CARD.                                                00000690
+            05 WS-PARM-START PIC X(7) VALUE '0000001'.                  00000700
+            05 WS-PARM-END PIC X(7) VALUE '0000030'.                    00000710
+            05 WS-PARM-DIV1 PIC X(7) VALUE '0000003'.                   00000720
+            05 WS-PARM-DIV2 PIC X(7) VALUE '0000005'.                   00000730
+            05 WS-PARM-DIV3 PIC X(7) VALUE '0000007'.                   00000740
+            05 WS-PARM-RESUME PIC X(1) VALUE 'N'.                       00000750
+               88 RESUME-REQUESTED VALUE 'Y'.                           00000760
+       01  WS-RESTART-FLAG PIC X VALUE 'N'.                             00000770
+            88 RESTART-OCCURRED VALUE 'Y'.                              00000780
+       01  WS-RANGE-START PIC 9(7) VALUE 1.                             00000790
+       01  WS-RANGE-END PIC 9(7) VALUE 30.                              00000800
+       01  WS-DIVISOR-1 PIC 9(7) VALUE 3.                               00000810
+       01  WS-DIVISOR-2 PIC 9(7) VALUE 5.                               00000820
+       01  WS-DIVISOR-3 PIC 9(7) VALUE 7.                               00000830
+       01  WS-RUN-DATE.                                                 00000840
+            05 WS-RUN-YY PIC 99.                                        00000850
+            05 WS-RUN-MM PIC 99.                                        00000860
+            05 WS-RUN-DD PIC 99.                                        00000870
+       01  WS-PAGE-NO PIC 9(7) VALUE 1.                                 00000880
+       01  WS-LINE-COUNT PIC 9(4) VALUE 0.                              00000890
+       01  WS-LINES-PER-PAGE PIC 9(4) VALUE 20.                         00000900
+       01  WS-HEADING-1.                                                00000910
+            05 FILLER PIC X(10) VALUE 'RUN DATE: '.                     00000920
+            05 WS-HDG-MM PIC 99.                                        00000930
+            05 FILLER PIC X VALUE '/'.                                  00000940
+            05 WS-HDG-DD PIC 99.                                        00000950
+            05 FILLER PIC X VALUE '/'.                                  00000960
+            05 WS-HDG-YY PIC 99.                                        00000970
+            05 FILLER PIC X(22) VALUE SPACES.                           00000980
+            05 FILLER PIC X(6) VALUE 'PAGE: '.                          00000990
+            05 WS-HDG-PAGE PIC ZZZZZZ9.                                 00001000
+            05 FILLER PIC X(27) VALUE SPACES.                           00001010
+       01  WS-HEADING-2 PIC X(80)                                       00001020
+               VALUE 'FIZZBUZZ CLASSIFICATION REPORT'.                  00001030
+       01  WS-DETAIL-LINE.                                              00001040
+            05 FILLER PIC X(10) VALUE SPACES.                           00001050
+            05 WS-DTL-COUNTER PIC ZZZZZZ9.                              00001060
+            05 FILLER PIC X(5) VALUE SPACES.                            00001070
+            05 WS-DTL-CLASS PIC X(20).                                  00001080
+            05 FILLER PIC X(38) VALUE SPACES.                           00001090
+       01  WS-CKPT-STATUS PIC XX.                                       00001100
+            88 CKPT-FOUND VALUE '00'.                                   00001110
+       01  WS-RPT-STATUS PIC XX.                                        00001120
+            88 RPT-OK VALUE '00'.                                       00001130
+       01  WS-EXTR-STATUS PIC XX.                                       00001140
+            88 EXTR-OK VALUE '00'.                                      00001150
+       01  WS-CONTROL-TOTALS.                                           00001160
+            05 WS-TALLY-FIZZ PIC 9(7) VALUE 0.                          00001170
+            05 WS-TALLY-BUZZ PIC 9(7) VALUE 0.                          00001180
+            05 WS-TALLY-BAZZ PIC 9(7) VALUE 0.                          00001190
+            05 WS-TALLY-FIZZBUZZ PIC 9(7) VALUE 0.                      00001200
+            05 WS-TALLY-FIZZBAZZ PIC 9(7) VALUE 0.                      00001210
+            05 WS-TALLY-BUZZBAZZ PIC 9(7) VALUE 0.                      00001220
+            05 WS-TALLY-FIZZBUZZBAZZ PIC 9(7) VALUE 0.                  00001230
+            05 WS-TALLY-PLAIN PIC 9(7) VALUE 0.                         00001240
+       01  WS-EXTR-CODE PIC X(12).                                      00001250
+       01  WS-VALIDATION-FLAG PIC X VALUE 'Y'.                          00001260
+            88 PARMS-OK VALUE 'Y'.                                      00001270
+       01  WS-BAD-PARM-MSG PIC X(40).                                   00001280
+       01  WS-TRAILER-LINE.                                             00001290
+            05 FILLER PIC X(10) VALUE SPACES.                           00001300
+            05 WS-TRL-LABEL PIC X(20).                                  00001310
+            05 WS-TRL-COUNT PIC ZZZ,ZZZ,ZZ9.                            00001320
+            05 FILLER PIC X(39) VALUE SPACES.                           00001330
+       PROCEDURE DIVISION.                                              00001340
+       0000-MAIN.                                                       00001350
+           ACCEPT WS-PARM-CARD FROM SYSIN                               00001360
+           PERFORM PERF-VALIDATE-PARMS                                  00001370
+           PERFORM PERF-CHECK-PARMS-OK                                  00001380
+           ACCEPT WS-RUN-DATE FROM DATE                                 00001390
+           MOVE WS-RANGE-START TO WS-COUNTER                            00001400
+           PERFORM PERF-CHECK-RESTART                                   00001410
+           PERFORM PERF-CHECK-PARMS-OK                                  00001420
+           IF RESTART-OCCURRED THEN                                     00001430
+               OPEN EXTEND REPORT-FILE                                  00001440
+               OPEN EXTEND EXTRACT-FILE                                 00001450
+           ELSE                                                         00001460
+               OPEN OUTPUT REPORT-FILE                                  00001470
+               OPEN OUTPUT EXTRACT-FILE                                 00001480
+           END-IF                                                       00001490
+           IF NOT RPT-OK THEN                                           00001500
+               DISPLAY 'FIZZBUZZ REPORT FILE OPEN ERROR, STATUS='       00001510
+                   WS-RPT-STATUS UPON CONSOLE                           00001520
+               MOVE 32 TO RETURN-CODE                                   00001530
+               STOP RUN                                                 00001540
+           END-IF                                                       00001550
+           IF NOT EXTR-OK THEN                                          00001560
+               DISPLAY 'FIZZBUZZ EXTRACT FILE OPEN ERROR, STATUS='      00001570
+                   WS-EXTR-STATUS UPON CONSOLE                          00001580
+               MOVE 36 TO RETURN-CODE                                   00001590
+               STOP RUN                                                 00001600
+           END-IF                                                       00001610
+           PERFORM PERF-REPORT-HEADING                                  00001620
+           PERFORM 0001-LOOP UNTIL WS-COUNTER > WS-RANGE-END            00001630
+           PERFORM PERF-WRITE-CHECKPOINT                                00001640
+           PERFORM PERF-REPORT-TRAILER                                  00001650
+           CLOSE REPORT-FILE                                            00001660
+           CLOSE EXTRACT-FILE                                           00001670
+           PERFORM PERF-CLEAR-CHECKPOINT                                00001680
+           STOP RUN.                                                    00001690
+       PERF-CHECK-PARMS-OK.                                             00001700
+           IF NOT PARMS-OK THEN                                         00001710
+               DISPLAY 'FIZZBUZZ PARAMETER ERROR: ' WS-BAD-PARM-MSG     00001720
+                   UPON CONSOLE                                         00001730
+               STOP RUN                                                 00001740
+           END-IF.                                                      00001750
+       PERF-VALIDATE-PARMS.                                             00001760
+           MOVE 'Y' TO WS-VALIDATION-FLAG                               00001770
+           IF WS-PARM-START IS NOT NUMERIC THEN                         00001780
+               MOVE 'START PARAMETER IS NOT NUMERIC' TO WS-BAD-PARM-MSG 00001790
+               MOVE 8 TO RETURN-CODE                                    00001800
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00001810
+           ELSE                                                         00001820
+               MOVE WS-PARM-START TO WS-RANGE-START                     00001830
+           END-IF                                                       00001840
+           IF PARMS-OK AND WS-PARM-END IS NOT NUMERIC THEN              00001850
+               MOVE 'END PARAMETER IS NOT NUMERIC' TO WS-BAD-PARM-MSG   00001860
+               MOVE 9 TO RETURN-CODE                                    00001870
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00001880
+           END-IF                                                       00001890
+           IF PARMS-OK THEN                                             00001900
+               MOVE WS-PARM-END TO WS-RANGE-END                         00001910
+           END-IF                                                       00001920
+           IF PARMS-OK AND WS-PARM-DIV1 IS NOT NUMERIC THEN             00001930
+               MOVE 'DIVISOR 1 PARAMETER IS NOT NUMERIC'                00001940
+                   TO WS-BAD-PARM-MSG                                   00001950
+               MOVE 10 TO RETURN-CODE                                   00001960
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00001970
+           END-IF                                                       00001980
+           IF PARMS-OK THEN                                             00001990
+               MOVE WS-PARM-DIV1 TO WS-DIVISOR-1                        00002000
+           END-IF                                                       00002010
+           IF PARMS-OK AND WS-PARM-DIV2 IS NOT NUMERIC THEN             00002020
+               MOVE 'DIVISOR 2 PARAMETER IS NOT NUMERIC'                00002030
+                   TO WS-BAD-PARM-MSG                                   00002040
+               MOVE 11 TO RETURN-CODE                                   00002050
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00002060
+           END-IF                                                       00002070
+           IF PARMS-OK THEN                                             00002080
+               MOVE WS-PARM-DIV2 TO WS-DIVISOR-2                        00002090
+           END-IF                                                       00002100
+           IF PARMS-OK AND WS-PARM-DIV3 IS NOT NUMERIC THEN             00002110
+               MOVE 'DIVISOR 3 PARAMETER IS NOT NUMERIC'                00002120
+                   TO WS-BAD-PARM-MSG                                   00002130
+               MOVE 12 TO RETURN-CODE                                   00002140
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00002150
+           END-IF                                                       00002160
+           IF PARMS-OK THEN                                             00002170
+               MOVE WS-PARM-DIV3 TO WS-DIVISOR-3                        00002180
+           END-IF                                                       00002190
+           IF WS-PARM-RESUME = SPACE THEN                               00002200
+               MOVE 'N' TO WS-PARM-RESUME                               00002210
+           END-IF                                                       00002220
+           IF PARMS-OK AND WS-PARM-RESUME NOT = 'Y'                     00002230
+               AND WS-PARM-RESUME NOT = 'N' THEN                        00002240
+               MOVE 'RESUME FLAG MUST BE Y OR N' TO WS-BAD-PARM-MSG     00002250
+               MOVE 13 TO RETURN-CODE                                   00002260
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00002270
+           END-IF                                                       00002280
+           IF PARMS-OK AND WS-RANGE-START > WS-RANGE-END THEN           00002290
+               MOVE 'START PARAMETER EXCEEDS END PARAMETER'             00002300
+                   TO WS-BAD-PARM-MSG                                   00002310
+               MOVE 16 TO RETURN-CODE                                   00002320
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00002330
+           END-IF                                                       00002340
+           IF PARMS-OK                                                  00002350
+               AND (WS-DIVISOR-1 = 0 OR WS-DIVISOR-2 = 0                00002360
+                    OR WS-DIVISOR-3 = 0) THEN                           00002370
+               MOVE 'A DIVISOR PARAMETER IS ZERO'                       00002380
+                   TO WS-BAD-PARM-MSG                                   00002390
+               MOVE 20 TO RETURN-CODE                                   00002400
+               MOVE 'N' TO WS-VALIDATION-FLAG                           00002410
+           END-IF.                                                      00002420
+       PERF-CHECK-RESTART.                                              00002430
+           MOVE 'N' TO WS-RESTART-FLAG                                  00002440
+           IF RESUME-REQUESTED THEN                                     00002450
+               OPEN INPUT CHECKPOINT-FILE                               00002460
+               IF CKPT-FOUND                                            00002470
+                   READ CHECKPOINT-FILE                                 00002480
+                       AT END CONTINUE                                  00002490
+                       NOT AT END                                       00002500
+                           IF CKPT-RECORD IS NUMERIC                    00002510
+                               MOVE CKPT-COUNTER TO WS-COUNTER          00002520
+                               MOVE CKPT-TALLY-FIZZ TO WS-TALLY-FIZZ    00002530
+                               MOVE CKPT-TALLY-BUZZ TO WS-TALLY-BUZZ    00002540
+                               MOVE CKPT-TALLY-BAZZ TO WS-TALLY-BAZZ    00002550
+                               MOVE CKPT-TALLY-FIZZBUZZ                 00002560
+                                   TO WS-TALLY-FIZZBUZZ                 00002570
+                               MOVE CKPT-TALLY-FIZZBAZZ                 00002580
+                                   TO WS-TALLY-FIZZBAZZ                 00002590
+                               MOVE CKPT-TALLY-BUZZBAZZ                 00002600
+                                   TO WS-TALLY-BUZZBAZZ                 00002610
+                               MOVE CKPT-TALLY-FIZZBUZZBAZZ             00002620
+                                   TO WS-TALLY-FIZZBUZZBAZZ             00002630
+                               MOVE CKPT-TALLY-PLAIN TO WS-TALLY-PLAIN  00002640
+                               MOVE CKPT-PAGE-NO TO WS-PAGE-NO          00002650
+                               MOVE 'Y' TO WS-RESTART-FLAG              00002660
+                           END-IF                                       00002670
+                   END-READ                                             00002680
+                   CLOSE CHECKPOINT-FILE                                00002690
+               END-IF                                                   00002700
+               IF RESTART-OCCURRED THEN                                 00002710
+                   IF WS-COUNTER < WS-RANGE-START                       00002720
+                       OR WS-COUNTER > WS-RANGE-END + 1 THEN            00002730
+                       MOVE 'CHECKPOINT VALUE OUTSIDE REQUESTED RANGE'  00002740
+                           TO WS-BAD-PARM-MSG                           00002750
+                       MOVE 24 TO RETURN-CODE                           00002760
+                       MOVE 'N' TO WS-VALIDATION-FLAG                   00002770
+                   END-IF                                               00002780
+               ELSE                                                     00002790
+                   MOVE 'RESUME REQUESTED BUT NO USABLE CKPT'           00002800
+                       TO WS-BAD-PARM-MSG                               00002810
+                   MOVE 28 TO RETURN-CODE                               00002820
+                   MOVE 'N' TO WS-VALIDATION-FLAG                       00002830
+               END-IF                                                   00002840
+           END-IF.                                                      00002850
+       PERF-WRITE-CHECKPOINT.                                           00002860
+           MOVE WS-COUNTER TO CKPT-COUNTER                              00002870
+           MOVE WS-TALLY-FIZZ TO CKPT-TALLY-FIZZ                        00002880
+           MOVE WS-TALLY-BUZZ TO CKPT-TALLY-BUZZ                        00002890
+           MOVE WS-TALLY-BAZZ TO CKPT-TALLY-BAZZ                        00002900
+           MOVE WS-TALLY-FIZZBUZZ TO CKPT-TALLY-FIZZBUZZ                00002910
+           MOVE WS-TALLY-FIZZBAZZ TO CKPT-TALLY-FIZZBAZZ                00002920
+           MOVE WS-TALLY-BUZZBAZZ TO CKPT-TALLY-BUZZBAZZ                00002930
+           MOVE WS-TALLY-FIZZBUZZBAZZ TO CKPT-TALLY-FIZZBUZZBAZZ        00002940
+           MOVE WS-TALLY-PLAIN TO CKPT-TALLY-PLAIN                      00002950
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO                              00002960
+           OPEN OUTPUT CHECKPOINT-FILE                                  00002970
+           IF NOT CKPT-FOUND THEN                                       00002980
+               DISPLAY 'FIZZBUZZ CHECKPOINT FILE OPEN ERROR, STATUS='   00002990
+                   WS-CKPT-STATUS UPON CONSOLE                          00003000
+               MOVE 44 TO RETURN-CODE                                   00003010
+               STOP RUN                                                 00003020
+           END-IF                                                       00003030
+           WRITE CKPT-RECORD                                            00003040
+           IF NOT CKPT-FOUND THEN                                       00003050
+               DISPLAY 'FIZZBUZZ CHECKPOINT FILE WRITE ERROR, STATUS='  00003060
+                   WS-CKPT-STATUS UPON CONSOLE                          00003070
+               MOVE 48 TO RETURN-CODE                                   00003080
+               STOP RUN                                                 00003090
+           END-IF                                                       00003100
+           CLOSE CHECKPOINT-FILE.                                       00003110
+       PERF-CLEAR-CHECKPOINT.                                           00003120
+           OPEN OUTPUT CHECKPOINT-FILE                                  00003130
+           IF NOT CKPT-FOUND THEN                                       00003140
+               DISPLAY 'FIZZBUZZ CHECKPOINT FILE OPEN ERROR, STATUS='   00003150
+                   WS-CKPT-STATUS UPON CONSOLE                          00003160
+               MOVE 52 TO RETURN-CODE                                   00003170
+               STOP RUN                                                 00003180
+           END-IF                                                       00003190
+           CLOSE CHECKPOINT-FILE.                                       00003200
+       0001-LOOP.                                                       00003210
+           PERFORM PERF-CLASSIFY                                        00003220
+           ADD 1 TO WS-COUNTER                                          00003230
+           IF FUNCTION MOD(WS-COUNTER, 100) = 0 THEN                    00003240
+               PERFORM PERF-WRITE-CHECKPOINT                            00003250
+           END-IF.                                                      00003260
+       PERF-CLASSIFY.                                                   00003270
+           PERFORM PERF-FIZZ                                            00003280
+           PERFORM PERF-BUZZ                                            00003290
+           PERFORM PERF-BAZZ                                            00003300
+           EVALUATE TRUE                                                00003310
+               WHEN FIZZ-HIT AND BUZZ-HIT AND BAZZ-HIT                  00003320
+                   MOVE FIZZBUZZBAZZ OF WS-STRINGS TO WS-DTL-CLASS      00003330
+                   MOVE FIZZBUZZBAZZ OF WS-STRINGS TO WS-EXTR-CODE      00003340
+                   ADD 1 TO WS-TALLY-FIZZBUZZBAZZ                       00003350
+               WHEN FIZZ-HIT AND BUZZ-HIT                               00003360
+                   MOVE FIZZBUZZ OF WS-STRINGS TO WS-DTL-CLASS          00003370
+                   MOVE FIZZBUZZ OF WS-STRINGS TO WS-EXTR-CODE          00003380
+                   ADD 1 TO WS-TALLY-FIZZBUZZ                           00003390
+               WHEN FIZZ-HIT AND BAZZ-HIT                               00003400
+                   MOVE FIZZBAZZ OF WS-STRINGS TO WS-DTL-CLASS          00003410
+                   MOVE FIZZBAZZ OF WS-STRINGS TO WS-EXTR-CODE          00003420
+                   ADD 1 TO WS-TALLY-FIZZBAZZ                           00003430
+               WHEN BUZZ-HIT AND BAZZ-HIT                               00003440
+                   MOVE BUZZBAZZ OF WS-STRINGS TO WS-DTL-CLASS          00003450
+                   MOVE BUZZBAZZ OF WS-STRINGS TO WS-EXTR-CODE          00003460
+                   ADD 1 TO WS-TALLY-BUZZBAZZ                           00003470
+               WHEN FIZZ-HIT                                            00003480
+                   MOVE FIZZ OF WS-STRINGS TO WS-DTL-CLASS              00003490
+                   MOVE FIZZ OF WS-STRINGS TO WS-EXTR-CODE              00003500
+                   ADD 1 TO WS-TALLY-FIZZ                               00003510
+               WHEN BUZZ-HIT                                            00003520
+                   MOVE BUZZ OF WS-STRINGS TO WS-DTL-CLASS              00003530
+                   MOVE BUZZ OF WS-STRINGS TO WS-EXTR-CODE              00003540
+                   ADD 1 TO WS-TALLY-BUZZ                               00003550
+               WHEN BAZZ-HIT                                            00003560
+                   MOVE BAZZ OF WS-STRINGS TO WS-DTL-CLASS              00003570
+                   MOVE BAZZ OF WS-STRINGS TO WS-EXTR-CODE              00003580
+                   ADD 1 TO WS-TALLY-BAZZ                               00003590
+               WHEN OTHER                                               00003600
+                   MOVE SPACES TO WS-DTL-CLASS                          00003610
+                   MOVE 'NONE' TO WS-EXTR-CODE                          00003620
+                   ADD 1 TO WS-TALLY-PLAIN                              00003630
+           END-EVALUATE                                                 00003640
+           PERFORM PERF-WRITE-DETAIL.                                   00003650
+       PERF-FIZZ.                                                       00003660
+           DIVIDE WS-DIVISOR-1 INTO WS-COUNTER GIVING WS-Q              00003670
+               REMAINDER WS-R                                           00003680
+           IF WS-R = 0 THEN                                             00003690
+               MOVE 'Y' TO WS-FIZZ-FLAG                                 00003700
+           ELSE                                                         00003710
+               MOVE 'N' TO WS-FIZZ-FLAG                                 00003720
+           END-IF.                                                      00003730
+       PERF-BUZZ.                                                       00003740
+           DIVIDE WS-DIVISOR-2 INTO WS-COUNTER GIVING WS-Q              00003750
+               REMAINDER WS-R                                           00003760
+           IF WS-R = 0 THEN                                             00003770
+               MOVE 'Y' TO WS-BUZZ-FLAG                                 00003780
+           ELSE                                                         00003790
+               MOVE 'N' TO WS-BUZZ-FLAG                                 00003800
+           END-IF.                                                      00003810
+       PERF-BAZZ.                                                       00003820
+           DIVIDE WS-DIVISOR-3 INTO WS-COUNTER GIVING WS-Q              00003830
+               REMAINDER WS-R                                           00003840
+           IF WS-R = 0 THEN                                             00003850
+               MOVE 'Y' TO WS-BAZZ-FLAG                                 00003860
+           ELSE                                                         00003870
+               MOVE 'N' TO WS-BAZZ-FLAG                                 00003880
+           END-IF.                                                      00003890
+       PERF-CHECK-RPT-STATUS.                                           00003900
+           IF NOT RPT-OK THEN                                           00003910
+               DISPLAY 'FIZZBUZZ REPORT FILE WRITE ERROR, STATUS='      00003920
+                   WS-RPT-STATUS UPON CONSOLE                           00003930
+               MOVE 56 TO RETURN-CODE                                   00003940
+               STOP RUN                                                 00003950
+           END-IF.                                                      00003960
+       PERF-REPORT-HEADING.                                             00003970
+           MOVE WS-RUN-MM TO WS-HDG-MM                                  00003980
+           MOVE WS-RUN-DD TO WS-HDG-DD                                  00003990
+           MOVE WS-RUN-YY TO WS-HDG-YY                                  00004000
+           MOVE WS-PAGE-NO TO WS-HDG-PAGE                               00004010
+           WRITE REPORT-LINE FROM WS-HEADING-1                          00004020
+           PERFORM PERF-CHECK-RPT-STATUS                                00004030
+           WRITE REPORT-LINE FROM WS-HEADING-2                          00004040
+           PERFORM PERF-CHECK-RPT-STATUS                                00004050
+           MOVE SPACES TO REPORT-LINE                                   00004060
+           WRITE REPORT-LINE                                            00004070
+           PERFORM PERF-CHECK-RPT-STATUS                                00004080
+           MOVE 0 TO WS-LINE-COUNT                                      00004090
+           ADD 1 TO WS-PAGE-NO.                                         00004100
+       PERF-WRITE-DETAIL.                                               00004110
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE                        00004120
+               PERFORM PERF-REPORT-HEADING                              00004130
+           END-IF                                                       00004140
+           MOVE WS-COUNTER TO WS-DTL-COUNTER                            00004150
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE                        00004160
+           PERFORM PERF-CHECK-RPT-STATUS                                00004170
+           ADD 1 TO WS-LINE-COUNT                                       00004180
+           PERFORM PERF-WRITE-EXTRACT.                                  00004190
+       PERF-WRITE-EXTRACT.                                              00004200
+           MOVE WS-COUNTER TO FB-EXTR-SEQ-NO                            00004210
+           MOVE WS-EXTR-CODE TO FB-EXTR-CLASS-CODE                      00004220
+           WRITE FB-EXTRACT-RECORD                                      00004230
+           IF NOT EXTR-OK THEN                                          00004240
+               DISPLAY 'FIZZBUZZ EXTRACT FILE WRITE ERROR, STATUS='     00004250
+                   WS-EXTR-STATUS UPON CONSOLE                          00004260
+               MOVE 40 TO RETURN-CODE                                   00004270
+               STOP RUN                                                 00004280
+           END-IF.                                                      00004290
+       PERF-REPORT-TRAILER.                                             00004300
+           MOVE SPACES TO REPORT-LINE                                   00004310
+           WRITE REPORT-LINE                                            00004320
+           PERFORM PERF-CHECK-RPT-STATUS                                00004330
+           MOVE SPACES TO REPORT-LINE                                   00004340
+           MOVE 'CONTROL TOTALS' TO REPORT-LINE                         00004350
+           WRITE REPORT-LINE                                            00004360
+           PERFORM PERF-CHECK-RPT-STATUS                                00004370
+           MOVE 'FIZZ' TO WS-TRL-LABEL                                  00004380
+           MOVE WS-TALLY-FIZZ TO WS-TRL-COUNT                           00004390
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004400
+           PERFORM PERF-CHECK-RPT-STATUS                                00004410
+           MOVE 'BUZZ' TO WS-TRL-LABEL                                  00004420
+           MOVE WS-TALLY-BUZZ TO WS-TRL-COUNT                           00004430
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004440
+           PERFORM PERF-CHECK-RPT-STATUS                                00004450
+           MOVE 'BAZZ' TO WS-TRL-LABEL                                  00004460
+           MOVE WS-TALLY-BAZZ TO WS-TRL-COUNT                           00004470
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004480
+           PERFORM PERF-CHECK-RPT-STATUS                                00004490
+           MOVE 'FIZZBUZZ' TO WS-TRL-LABEL                              00004500
+           MOVE WS-TALLY-FIZZBUZZ TO WS-TRL-COUNT                       00004510
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004520
+           PERFORM PERF-CHECK-RPT-STATUS                                00004530
+           MOVE 'FIZZBAZZ' TO WS-TRL-LABEL                              00004540
+           MOVE WS-TALLY-FIZZBAZZ TO WS-TRL-COUNT                       00004550
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004560
+           PERFORM PERF-CHECK-RPT-STATUS                                00004570
+           MOVE 'BUZZBAZZ' TO WS-TRL-LABEL                              00004580
+           MOVE WS-TALLY-BUZZBAZZ TO WS-TRL-COUNT                       00004590
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004600
+           PERFORM PERF-CHECK-RPT-STATUS                                00004610
+           MOVE 'FIZZBUZZBAZZ' TO WS-TRL-LABEL                          00004620
+           MOVE WS-TALLY-FIZZBUZZBAZZ TO WS-TRL-COUNT                   00004630
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004640
+           PERFORM PERF-CHECK-RPT-STATUS                                00004650
+           MOVE 'PLAIN' TO WS-TRL-LABEL                                 00004660
+           MOVE WS-TALLY-PLAIN TO WS-TRL-COUNT                          00004670
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE                       00004680
+           PERFORM PERF-CHECK-RPT-STATUS.                               00004690
